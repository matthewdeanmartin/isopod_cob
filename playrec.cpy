@@ -0,0 +1,13 @@
+*> Per-player save record for PLAYERS.DAT, keyed on Player-Id.
+*> One record survives a whole shift: a player quitting and logging
+*> back in under the same id picks up exactly where they left off.
+01 Player-Record.
+   05 Player-Id             PIC X(10).
+   05 Player-Location       PIC X(20).
+   05 Player-Turn-Count     PIC 9(05).
+   05 Player-Game-Won-Flag  PIC X.
+   05 Player-Win-Turn       PIC 9(05).
+   05 Player-Item-Count     PIC 9(02).
+   05 Player-Item OCCURS 10 TIMES.
+      10 Player-Item-Name   PIC X(20).
+      10 Player-Item-Found  PIC X.
