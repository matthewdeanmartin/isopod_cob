@@ -0,0 +1,5 @@
+*> Control card for GAMECTL.DAT: one record read at Initialize-Game
+*> that sets the difficulty/hazard mode and the training turn limit.
+01 Control-Record.
+   05 Control-Difficulty    PIC X(04).
+   05 Control-Turn-Limit    PIC 9(03).
