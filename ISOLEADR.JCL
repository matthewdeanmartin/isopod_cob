@@ -0,0 +1,14 @@
+//ISOLEADR JOB (ACCTNO),'ISOPOD END OF DAY LEADERBOARD',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY LEADERBOARD FOR THE ISOPOD ADVENTURE.             *
+//* READS THE PLAYER MASTER BUILT UP BY THE GAME DURING THE DAY  *
+//* AND PRINTS PLAYER/ITEMS FOUND/TURNS/WIN TIME, FASTEST FIRST,  *
+//* FOR POSTING ALONGSIDE THE OTHER DAILY PRODUCTION REPORTS.    *
+//*--------------------------------------------------------------*
+//RUNRPT   EXEC PGM=ISOLEADR
+//STEPLIB  DD DISP=SHR,DSN=PROD.ISOPOD.LOADLIB
+//PLAYERS  DD DISP=SHR,DSN=PROD.ISOPOD.PLAYERS
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//LEADRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
