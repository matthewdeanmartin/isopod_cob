@@ -0,0 +1,192 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. IsopodLeaderboard.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Player-File ASSIGN TO DYNAMIC Player-File-Name
+        ORGANIZATION INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS Player-Id
+        FILE STATUS IS Player-File-Status.
+
+    SELECT Sort-Work-File ASSIGN TO DYNAMIC Sort-Work-File-Name.
+
+    SELECT Report-File ASSIGN TO DYNAMIC Report-File-Name
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS Report-File-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD Player-File.
+    COPY "playrec.cpy".
+
+SD Sort-Work-File.
+01 Sort-Record.
+   05 Sort-Won-Rank         PIC 9.
+   05 Sort-Win-Turn         PIC 9(05).
+   05 Sort-Turn-Count       PIC 9(05).
+   05 Sort-Player-Id        PIC X(10).
+   05 Sort-Item-Count       PIC 9(02).
+   05 Sort-Items-Found      PIC 9(02).
+
+FD Report-File.
+01 Report-Line              PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 Player-File-Name         PIC X(40) VALUE "PLAYERS.DAT".
+01 Sort-Work-File-Name      PIC X(40) VALUE "ISOSORT.WRK".
+01 Report-File-Name         PIC X(40) VALUE "LEADERBRD.RPT".
+01 DD-Env-Name              PIC X(20).
+01 DD-Env-Value             PIC X(40).
+
+01 Player-File-Status       PIC XX.
+01 Report-File-Status       PIC XX.
+01 Player-EOF-Switch        PIC X VALUE "N".
+01 Sort-EOF-Switch          PIC X VALUE "N".
+01 Player-File-Open-Switch  PIC X VALUE "N".
+01 Report-File-Open-Switch  PIC X VALUE "N".
+01 Yes-FLAG                 PIC X VALUE "Y".
+
+01 Rank-Count-WS             PIC 9(03) VALUE 0.
+01 Item-Idx                  PIC 9(02).
+01 Items-Found-Count-WS      PIC 9(02).
+
+01 Heading-Line-1.
+   05 FILLER                PIC X(80) VALUE
+      "ISOPOD ADVENTURE - END OF DAY LEADERBOARD".
+01 Heading-Line-2.
+   05 FILLER                PIC X(80) VALUE
+      "RANK  PLAYER       ITEMS  TURNS  WON  WIN TURN".
+01 Detail-Line.
+   05 DL-Rank                PIC ZZ9.
+   05 FILLER                PIC X(02) VALUE SPACES.
+   05 DL-Player-Id           PIC X(10).
+   05 FILLER                PIC X(02) VALUE SPACES.
+   05 DL-Items-Found         PIC Z9.
+   05 FILLER                PIC X(05) VALUE SPACES.
+   05 DL-Turn-Count          PIC ZZZZ9.
+   05 FILLER                PIC X(03) VALUE SPACES.
+   05 DL-Won                 PIC X(03).
+   05 FILLER                PIC X(03) VALUE SPACES.
+   05 DL-Win-Turn             PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+Resolve-File-Names.
+    MOVE "DD_PLAYERS" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Player-File-Name
+    END-IF.
+
+    MOVE "DD_SORTWK01" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Sort-Work-File-Name
+    END-IF.
+
+    MOVE "DD_LEADRPT" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Report-File-Name
+    END-IF.
+
+Main-Loop.
+    PERFORM Resolve-File-Names.
+    OPEN INPUT Player-File.
+    MOVE "N" TO Player-EOF-Switch.
+    IF Player-File-Status = "00"
+        MOVE "Y" TO Player-File-Open-Switch
+    ELSE
+        DISPLAY "PLAYERS.DAT could not be opened - status: "
+            Player-File-Status
+        MOVE "Y" TO Player-EOF-Switch
+    END-IF.
+
+    SORT Sort-Work-File
+        ON ASCENDING KEY Sort-Won-Rank
+           ASCENDING KEY Sort-Win-Turn
+           ASCENDING KEY Sort-Turn-Count
+        INPUT PROCEDURE IS Extract-Players
+        OUTPUT PROCEDURE IS Print-Leaderboard.
+
+    IF Player-File-Open-Switch = Yes-FLAG
+        CLOSE Player-File
+    END-IF.
+    STOP RUN.
+
+Extract-Players.
+    PERFORM Extract-One-Player UNTIL Player-EOF-Switch = Yes-FLAG.
+
+Extract-One-Player.
+    READ Player-File NEXT
+        AT END
+            MOVE "Y" TO Player-EOF-Switch
+        NOT AT END
+            PERFORM Count-Items-Found
+            MOVE Player-Id TO Sort-Player-Id
+            MOVE Player-Turn-Count TO Sort-Turn-Count
+            MOVE Player-Win-Turn TO Sort-Win-Turn
+            MOVE Player-Item-Count TO Sort-Item-Count
+            MOVE Items-Found-Count-WS TO Sort-Items-Found
+            IF Player-Game-Won-Flag = Yes-FLAG
+                MOVE 0 TO Sort-Won-Rank
+            ELSE
+                MOVE 1 TO Sort-Won-Rank
+            END-IF
+            RELEASE Sort-Record
+    END-READ.
+
+Count-Items-Found.
+    MOVE 0 TO Items-Found-Count-WS.
+    PERFORM Count-One-Item VARYING Item-Idx FROM 1 BY 1
+        UNTIL Item-Idx > Player-Item-Count.
+
+Count-One-Item.
+    IF Player-Item-Found(Item-Idx) = Yes-FLAG
+        ADD 1 TO Items-Found-Count-WS
+    END-IF.
+
+Print-Leaderboard.
+    OPEN OUTPUT Report-File.
+    IF Report-File-Status = "00"
+        MOVE "Y" TO Report-File-Open-Switch
+        MOVE Heading-Line-1 TO Report-Line
+        WRITE Report-Line
+        MOVE Heading-Line-2 TO Report-Line
+        WRITE Report-Line
+    ELSE
+        DISPLAY "LEADERBRD.RPT could not be opened - status: "
+            Report-File-Status
+    END-IF.
+    MOVE 0 TO Rank-Count-WS.
+    PERFORM Print-One-Leaderboard-Line UNTIL Sort-EOF-Switch = Yes-FLAG.
+    IF Report-File-Open-Switch = Yes-FLAG
+        CLOSE Report-File
+    END-IF.
+
+Print-One-Leaderboard-Line.
+    RETURN Sort-Work-File
+        AT END
+            MOVE "Y" TO Sort-EOF-Switch
+        NOT AT END
+            ADD 1 TO Rank-Count-WS
+            MOVE Rank-Count-WS TO DL-Rank
+            MOVE Sort-Player-Id TO DL-Player-Id
+            MOVE Sort-Items-Found TO DL-Items-Found
+            MOVE Sort-Turn-Count TO DL-Turn-Count
+            MOVE Sort-Win-Turn TO DL-Win-Turn
+            IF Sort-Won-Rank = 0
+                MOVE "Y" TO DL-Won
+            ELSE
+                MOVE "N" TO DL-Won
+                MOVE ZERO TO DL-Win-Turn
+            END-IF
+            IF Report-File-Open-Switch = Yes-FLAG
+                MOVE Detail-Line TO Report-Line
+                WRITE Report-Line
+            END-IF
+    END-RETURN.
