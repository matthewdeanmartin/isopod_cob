@@ -0,0 +1,35 @@
+//ISOPOD   JOB (ACCTNO),'ISOPOD NIGHTLY REGRESSION',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT REGRESSION RUN FOR THE ISOPOD ADVENTURE.           *
+//* FEEDS A CANNED move/search/status/quit TRANSCRIPT THROUGH    *
+//* SYSIN SO THE GAME RUNS UNATTENDED AND PROVES A BUILD DIDN'T  *
+//* BREAK MOVE-ISOPOD, SEARCH-AREA OR THE WIN CONDITION.         *
+//* THE END-OF-RUN SUMMARY (LOCATIONS VISITED, ITEMS FOUND, WIN  *
+//* FLAG) LANDS ON SYSOUT ALONG WITH THE REST OF THE SESSION     *
+//* TRANSCRIPT.                                                  *
+//*--------------------------------------------------------------*
+//RUNGAME  EXEC PGM=ISOPOD
+//STEPLIB  DD DISP=SHR,DSN=PROD.ISOPOD.LOADLIB
+//LOCDAT   DD DISP=SHR,DSN=PROD.ISOPOD.LOCATION
+//GAMECTL  DD DISP=SHR,DSN=PROD.ISOPOD.GAMECTL.REGRESS
+//PLAYERS  DD DISP=SHR,DSN=PROD.ISOPOD.PLAYERS
+//AUDITLOG DD DISP=MOD,DSN=PROD.ISOPOD.AUDIT.DAILY
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+REGRESS01
+move
+forest
+search
+move
+garden
+search
+move
+cave
+search
+move
+pond
+search
+status
+quit
+/*
