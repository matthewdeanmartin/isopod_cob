@@ -0,0 +1,9 @@
+*> Daily audit record for AUDIT.LOG. One record per accepted command,
+*> appended as the game is played, for end-of-day usage reporting.
+01 Audit-Record.
+   05 Audit-Timestamp       PIC X(26).
+   05 Audit-Player-Id       PIC X(10).
+   05 Audit-Command         PIC X(20).
+   05 Audit-Paragraph       PIC X(20).
+   05 Audit-Location        PIC X(20).
+   05 Audit-Outcome         PIC X(40).
