@@ -1,103 +1,496 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. IsopodGame.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT Location-File ASSIGN TO DYNAMIC Location-File-Name
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS Location-File-Status.
+
+    SELECT Control-File ASSIGN TO DYNAMIC Control-File-Name
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS Control-File-Status.
+
+    SELECT Player-File ASSIGN TO DYNAMIC Player-File-Name
+        ORGANIZATION INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Player-Id
+        FILE STATUS IS Player-File-Status.
+
+    SELECT Audit-File ASSIGN TO DYNAMIC Audit-File-Name
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS Audit-File-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD Location-File.
+    COPY "locrec.cpy".
+
+FD Control-File.
+    COPY "ctlrec.cpy".
+
+FD Player-File.
+    COPY "playrec.cpy".
+
+FD Audit-File.
+    COPY "auditrec.cpy".
+
 WORKING-STORAGE SECTION.
-01 Player-Location        PIC X(20).
-01 Found-Hiding-Place     PIC X VALUE 'N'.
-01 Found-Cookie           PIC X VALUE 'N'.
-01 Found-IsopodFriend     PIC X VALUE 'N'.
-01 User-Input             PIC X(20).
-01 Game-Won-FLAG          PIC X VALUE 'N'.
-01 Yes-FLAG               PIC X VALUE 'Y'.
+01 Location-File-Name           PIC X(40) VALUE "LOCATION.DAT".
+01 Control-File-Name            PIC X(40) VALUE "GAMECTL.DAT".
+01 Player-File-Name             PIC X(40) VALUE "PLAYERS.DAT".
+01 Audit-File-Name              PIC X(40) VALUE "AUDIT.LOG".
+01 DD-Env-Name                  PIC X(20).
+01 DD-Env-Value                 PIC X(40).
+
+01 User-Input                  PIC X(20).
+01 Game-Won-FLAG                PIC X VALUE "N".
+01 Yes-FLAG                     PIC X VALUE "Y".
+01 No-FLAG                      PIC X VALUE "N".
+
+01 Location-File-Status         PIC XX.
+01 Control-File-Status          PIC XX.
+01 Player-File-Status           PIC XX.
+01 Audit-File-Status            PIC XX.
+
+01 Move-Valid-Switch            PIC X VALUE "N".
+01 Turn-Limit-Reached-Switch    PIC X VALUE "N".
+01 Quit-Requested-Switch        PIC X VALUE "N".
+01 Location-EOF-Switch          PIC X VALUE "N".
+01 Loc-Found-Switch             PIC X VALUE "N".
+01 Item-Found-Switch            PIC X VALUE "N".
+01 All-Items-Found-Switch       PIC X VALUE "N".
+01 Hazard-Switch                PIC X VALUE "N".
+
+01 Location-Search-Key          PIC X(20).
+01 Saved-Player-Id           PIC X(10).
+01 Found-Loc-Idx                PIC 9(02).
+01 Found-Item-Idx               PIC 9(02).
+01 Item-Idx                     PIC 9(02).
+
+01 Difficulty-Mode               PIC X(04) VALUE "EASY".
+   88 Hard-Mode                  VALUE "HARD".
+01 Turn-Limit                PIC 9(03) VALUE 0.
+
+01 Current-Date-Time              PIC X(21).
+01 Random-Seed               PIC 9(04).
+01 Random-Roll               PIC V9(04).
+01 Hazard-Roll-Pct           PIC 9(03).
+01 Hazard-Chance-Pct            PIC 9(03) VALUE 30.
+
+01 Location-Table.
+   05 Location-Count            PIC 9(02) VALUE 0.
+   05 Location-Entry OCCURS 10 TIMES INDEXED BY Loc-Idx.
+      10 Loc-Name               PIC X(20).
+      10 Loc-Valid-Move         PIC X.
+      10 Loc-Item-Name          PIC X(20).
+      10 Loc-Item-Desc          PIC X(40).
+      10 Loc-Visited-Switch     PIC X VALUE "N".
 
 PROCEDURE DIVISION.
 Main-Loop.
     DISPLAY "Welcome to the Isopod Adventure!".
     PERFORM Initialize-Game.
 
-    PERFORM UNTIL Game-Won-FLAG = Yes-FLAG
-        DISPLAY "What would you like to do? (move/search/status/quit)"
-        ACCEPT User-Input
-        EVALUATE User-Input
-            WHEN "move"
-                PERFORM Move-Isopod
-            WHEN "search"
-                PERFORM Search-Area
-            WHEN "status"
-                PERFORM Display-Status
-            WHEN "quit"
-                PERFORM Quit-Game
-            WHEN OTHER
-                DISPLAY "Invalid action. Try again."
-        END-EVALUATE
+    PERFORM UNTIL Game-Won-FLAG = Yes-FLAG OR Turn-Limit-Reached-Switch = Yes-FLAG
+            OR Quit-Requested-Switch = Yes-FLAG
+        PERFORM Check-Turn-Limit
+        IF Turn-Limit-Reached-Switch = No-FLAG
+            ADD 1 TO Player-Turn-Count
+            DISPLAY "What would you like to do? (move/search/status/quit)"
+            ACCEPT User-Input
+                ON EXCEPTION
+                    MOVE "quit" TO User-Input
+            END-ACCEPT
+            INSPECT User-Input CONVERTING
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO "abcdefghijklmnopqrstuvwxyz"
+            EVALUATE User-Input
+                WHEN "move"
+                    MOVE "move" TO Audit-Command
+                    MOVE "Move-Isopod" TO Audit-Paragraph
+                    PERFORM Move-Isopod
+                    REWRITE Player-Record
+                    PERFORM Log-Audit-Record
+                WHEN "search"
+                    MOVE "search" TO Audit-Command
+                    MOVE "Search-Area" TO Audit-Paragraph
+                    PERFORM Search-Area
+                    REWRITE Player-Record
+                    PERFORM Log-Audit-Record
+                WHEN "status"
+                    MOVE "status" TO Audit-Command
+                    MOVE "Display-Status" TO Audit-Paragraph
+                    MOVE "displayed status" TO Audit-Outcome
+                    PERFORM Display-Status
+                    PERFORM Log-Audit-Record
+                WHEN "quit"
+                    MOVE "quit" TO Audit-Command
+                    MOVE "Quit-Game" TO Audit-Paragraph
+                    MOVE "player quit" TO Audit-Outcome
+                    PERFORM Log-Audit-Record
+                    PERFORM Quit-Game
+                WHEN OTHER
+                    DISPLAY "Invalid action. Try again."
+                    MOVE User-Input TO Audit-Command
+                    MOVE "Main-Loop" TO Audit-Paragraph
+                    MOVE "invalid action" TO Audit-Outcome
+                    PERFORM Log-Audit-Record
+            END-EVALUATE
+        END-IF
     END-PERFORM.
 
     PERFORM End-Game.
+    PERFORM Close-Game-Files.
     STOP RUN.
 
 Initialize-Game.
-    MOVE "forest" TO Player-Location.
-    DISPLAY "You are in the forest.".
+    PERFORM Resolve-File-Names.
+    PERFORM Open-Game-Files.
+    PERFORM Load-Control-Card.
+    PERFORM Load-Location-Table.
 
-Move-Isopod.
-    DISPLAY "Where would you like to move? (forest/garden/cave)".
-    ACCEPT User-Input.
-    IF User-Input = "forest" OR User-Input = "garden" OR User-Input = "cave"
-        MOVE User-Input TO Player-Location
-        DISPLAY "You moved to the " Player-Location "."
+    DISPLAY "Enter your player id: ".
+    ACCEPT Player-Id
+        ON EXCEPTION
+            MOVE "GUEST" TO Player-Id
+    END-ACCEPT.
+    INSPECT Player-Id CONVERTING
+        "abcdefghijklmnopqrstuvwxyz" TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+    PERFORM Find-Or-Create-Player.
+    PERFORM Mark-Current-Location-Visited.
+    DISPLAY "You are in the " Player-Location "."
+
+    MOVE "login" TO Audit-Command.
+    MOVE "Initialize-Game" TO Audit-Paragraph.
+    MOVE "session start" TO Audit-Outcome.
+    PERFORM Log-Audit-Record.
+
+Resolve-File-Names.
+    MOVE "DD_LOCDAT" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Location-File-Name
+    END-IF.
+
+    MOVE "DD_GAMECTL" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Control-File-Name
+    END-IF.
+
+    MOVE "DD_PLAYERS" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Player-File-Name
+    END-IF.
+
+    MOVE "DD_AUDITLOG" TO DD-Env-Name.
+    DISPLAY DD-Env-Name UPON ENVIRONMENT-NAME.
+    ACCEPT DD-Env-Value FROM ENVIRONMENT-VALUE.
+    IF DD-Env-Value NOT = SPACES
+        MOVE DD-Env-Value TO Audit-File-Name
+    END-IF.
+
+Open-Game-Files.
+    OPEN I-O Player-File.
+    IF Player-File-Status = "35"
+        OPEN OUTPUT Player-File
+        CLOSE Player-File
+        OPEN I-O Player-File
+    END-IF.
+
+    OPEN EXTEND Audit-File.
+    IF Audit-File-Status = "35"
+        OPEN OUTPUT Audit-File
+        CLOSE Audit-File
+        OPEN EXTEND Audit-File
+    END-IF.
+
+Load-Control-Card.
+    OPEN INPUT Control-File.
+    IF Control-File-Status = "00"
+        READ Control-File
+            AT END
+                MOVE "EASY" TO Difficulty-Mode
+                MOVE 0 TO Turn-Limit
+            NOT AT END
+                MOVE Control-Difficulty TO Difficulty-Mode
+                MOVE Control-Turn-Limit TO Turn-Limit
+        END-READ
+        CLOSE Control-File
     ELSE
-        DISPLAY "You can't go there."
+        MOVE "EASY" TO Difficulty-Mode
+        MOVE 0 TO Turn-Limit
     END-IF.
 
-Search-Area.
-    IF Player-Location = "forest"
-        IF Found-Hiding-Place = "N"
-            DISPLAY "You found a nice place to hide!"
-            MOVE "Y" TO Found-Hiding-Place
-        ELSE
-            DISPLAY "There's nothing new here."
-        END-IF
+    IF Hard-Mode
+        MOVE FUNCTION CURRENT-DATE TO Current-Date-Time
+        COMPUTE Random-Seed =
+            FUNCTION MOD(FUNCTION NUMVAL(Current-Date-Time(9:6)) + Turn-Limit + 7, 9999)
+        COMPUTE Random-Roll = FUNCTION RANDOM(Random-Seed)
+    END-IF.
+
+Load-Location-Table.
+    MOVE "N" TO Location-EOF-Switch.
+    MOVE 0 TO Location-Count.
+    OPEN INPUT Location-File.
+    IF Location-File-Status = "00"
+        PERFORM Read-Next-Location UNTIL Location-EOF-Switch = Yes-FLAG
+        CLOSE Location-File
     ELSE
-        IF Player-Location = "garden"
-            IF Found-Cookie = "N"
-                DISPLAY "You found a cookie crumb!"
-                MOVE "Y" TO Found-Cookie
+        DISPLAY "LOCATION.DAT could not be opened - status: "
+            Location-File-Status
+    END-IF.
+
+Read-Next-Location.
+    READ Location-File
+        AT END
+            MOVE "Y" TO Location-EOF-Switch
+        NOT AT END
+            IF Location-Count < 10
+                ADD 1 TO Location-Count
+                MOVE Location-Name TO Loc-Name(Location-Count)
+                MOVE Location-Valid-Move TO Loc-Valid-Move(Location-Count)
+                MOVE Location-Item-Name TO Loc-Item-Name(Location-Count)
+                MOVE Location-Item-Desc TO Loc-Item-Desc(Location-Count)
+                MOVE "N" TO Loc-Visited-Switch(Location-Count)
             ELSE
-                DISPLAY "There's nothing new here."
+                DISPLAY "LOCATION.DAT has more than 10 locations - "
+                    "ignoring " Location-Name " and beyond."
+                MOVE "Y" TO Location-EOF-Switch
             END-IF
+    END-READ.
+
+Find-Or-Create-Player.
+    READ Player-File
+        INVALID KEY
+            PERFORM Build-New-Player-Record
+            WRITE Player-Record
+        NOT INVALID KEY
+            IF Player-Game-Won-Flag = Yes-FLAG
+                PERFORM Build-New-Player-Record
+            END-IF
+    END-READ.
+
+Build-New-Player-Record.
+    MOVE Player-Id TO Saved-Player-Id.
+    INITIALIZE Player-Record.
+    MOVE Saved-Player-Id TO Player-Id.
+    MOVE Loc-Name(1) TO Player-Location.
+    MOVE 0 TO Player-Turn-Count.
+    MOVE "N" TO Player-Game-Won-Flag.
+    MOVE 0 TO Player-Win-Turn.
+    MOVE Location-Count TO Player-Item-Count.
+    PERFORM Copy-One-Item VARYING Item-Idx FROM 1 BY 1
+        UNTIL Item-Idx > Location-Count.
+
+Copy-One-Item.
+    MOVE Loc-Item-Name(Item-Idx) TO Player-Item-Name(Item-Idx).
+    MOVE "N" TO Player-Item-Found(Item-Idx).
+
+Mark-Current-Location-Visited.
+    MOVE Player-Location TO Location-Search-Key.
+    PERFORM Find-Location-Index.
+    IF Loc-Found-Switch = Yes-FLAG
+        MOVE "Y" TO Loc-Visited-Switch(Found-Loc-Idx)
+    END-IF.
+
+Find-Location-Index.
+    MOVE "N" TO Loc-Found-Switch.
+    PERFORM Check-One-Location VARYING Loc-Idx FROM 1 BY 1
+        UNTIL Loc-Idx > Location-Count OR Loc-Found-Switch = Yes-FLAG.
+
+Check-One-Location.
+    IF Loc-Name(Loc-Idx) = Location-Search-Key
+        MOVE "Y" TO Loc-Found-Switch
+        MOVE Loc-Idx TO Found-Loc-Idx
+    END-IF.
+
+Check-Turn-Limit.
+    IF Turn-Limit > 0 AND Player-Turn-Count >= Turn-Limit
+        MOVE "Y" TO Turn-Limit-Reached-Switch
+    END-IF.
+
+Move-Isopod.
+    MOVE "N" TO Move-Valid-Switch.
+    PERFORM Get-Move-Destination UNTIL Move-Valid-Switch = Yes-FLAG.
+
+Get-Move-Destination.
+    DISPLAY "Where would you like to move?".
+    ACCEPT User-Input
+        ON EXCEPTION
+            MOVE "quit" TO User-Input
+    END-ACCEPT.
+    IF User-Input = "quit"
+        MOVE "Y" TO Quit-Requested-Switch
+        MOVE "Y" TO Move-Valid-Switch
+    ELSE
+        INSPECT User-Input CONVERTING
+            "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO "abcdefghijklmnopqrstuvwxyz"
+        MOVE User-Input TO Location-Search-Key
+        PERFORM Find-Location-Index
+        IF Loc-Found-Switch = Yes-FLAG AND Loc-Valid-Move(Found-Loc-Idx) = Yes-FLAG
+            MOVE User-Input TO Player-Location
+            DISPLAY "You moved to the " Player-Location "."
+            MOVE "Y" TO Move-Valid-Switch
+            MOVE "Y" TO Loc-Visited-Switch(Found-Loc-Idx)
+            MOVE SPACES TO Audit-Outcome
+            STRING "moved to " DELIMITED BY SIZE
+                    Player-Location DELIMITED BY SPACE
+                    INTO Audit-Outcome
         ELSE
-            IF Player-Location = "cave"
-                IF Found-IsopodFriend = "N"
-                    DISPLAY "You found another isopod friend!"
-                    MOVE "Y" TO Found-IsopodFriend
+            DISPLAY "You can't go there. Try again."
+        END-IF
+    END-IF.
+
+Search-Area.
+    MOVE Player-Location TO Location-Search-Key.
+    PERFORM Find-Location-Index.
+    IF Loc-Found-Switch = No-FLAG
+        DISPLAY "You can't search here."
+        MOVE "can't search here" TO Audit-Outcome
+    ELSE
+        PERFORM Find-Player-Item-Index
+        IF Item-Found-Switch = No-FLAG
+            DISPLAY "There's nothing to search for here."
+            MOVE "nothing to search for here" TO Audit-Outcome
+        ELSE
+            PERFORM Roll-For-Hazard
+            IF Hazard-Switch = Yes-FLAG
+                DISPLAY "The isopod curled into a defensive ball and you found nothing this time."
+                MOVE "hazard - found nothing" TO Audit-Outcome
+            ELSE
+                IF Player-Item-Found(Found-Item-Idx) = No-FLAG
+                    MOVE "Y" TO Player-Item-Found(Found-Item-Idx)
+                    DISPLAY Loc-Item-Desc(Found-Loc-Idx)
+                    MOVE SPACES TO Audit-Outcome
+                    STRING "found " DELIMITED BY SIZE
+                            FUNCTION TRIM(Loc-Item-Name(Found-Loc-Idx)) DELIMITED BY SIZE
+                            INTO Audit-Outcome
                 ELSE
                     DISPLAY "There's nothing new here."
+                    MOVE "nothing new here" TO Audit-Outcome
                 END-IF
-            ELSE
-                DISPLAY "You can't search here."
             END-IF
         END-IF
     END-IF.
 
     PERFORM Check-Game-Won.
 
+Find-Player-Item-Index.
+    MOVE "N" TO Item-Found-Switch.
+    PERFORM Check-One-Player-Item VARYING Item-Idx FROM 1 BY 1
+        UNTIL Item-Idx > Player-Item-Count OR Item-Found-Switch = Yes-FLAG.
+
+Check-One-Player-Item.
+    IF Player-Item-Name(Item-Idx) = Loc-Item-Name(Found-Loc-Idx)
+        MOVE "Y" TO Item-Found-Switch
+        MOVE Item-Idx TO Found-Item-Idx
+    END-IF.
+
+Roll-For-Hazard.
+    MOVE "N" TO Hazard-Switch.
+    IF Hard-Mode
+        COMPUTE Random-Roll = FUNCTION RANDOM
+        COMPUTE Hazard-Roll-Pct = Random-Roll * 100
+        IF Hazard-Roll-Pct < Hazard-Chance-Pct
+            MOVE "Y" TO Hazard-Switch
+        END-IF
+    END-IF.
+
 Display-Status.
-    DISPLAY "Status:".
-    DISPLAY "Hiding Place Found: " Found-Hiding-Place.
-    DISPLAY "Cookie Crumb Found: " Found-Cookie.
-    DISPLAY "Isopod Friend Found: " Found-IsopodFriend.
+    DISPLAY "Status for player " Player-Id ":".
+    DISPLAY "Current location: " Player-Location.
+    DISPLAY "Turns taken: " Player-Turn-Count.
+    PERFORM Display-One-Player-Item VARYING Item-Idx FROM 1 BY 1
+        UNTIL Item-Idx > Player-Item-Count.
+
+Display-One-Player-Item.
+    DISPLAY Player-Item-Name(Item-Idx) " found: " Player-Item-Found(Item-Idx).
 
 Check-Game-Won.
-    IF Found-Hiding-Place = "Y" AND
-       Found-Cookie = "Y" AND
-       Found-IsopodFriend = "Y"
+    MOVE "Y" TO All-Items-Found-Switch.
+    PERFORM Check-One-Item-For-Win VARYING Item-Idx FROM 1 BY 1
+        UNTIL Item-Idx > Player-Item-Count.
+    IF All-Items-Found-Switch = Yes-FLAG
         MOVE "Y" TO Game-Won-FLAG
+        MOVE "Y" TO Player-Game-Won-Flag
+        MOVE Player-Turn-Count TO Player-Win-Turn
+    END-IF.
+
+Check-One-Item-For-Win.
+    IF Player-Item-Found(Item-Idx) = No-FLAG
+        MOVE "N" TO All-Items-Found-Switch
     END-IF.
 
 Quit-Game.
     DISPLAY "Goodbye!".
-    STOP RUN.
+    MOVE "Y" TO Quit-Requested-Switch.
 
 End-Game.
-    DISPLAY "Congratulations! You've won the game!".
+    IF Quit-Requested-Switch = Yes-FLAG
+        CONTINUE
+    ELSE
+        IF Game-Won-FLAG = Yes-FLAG
+            DISPLAY "Congratulations! You've won the game!"
+        ELSE
+            DISPLAY "Time's up! You've run out of turns."
+        END-IF
+    END-IF.
+    REWRITE Player-Record.
+    PERFORM Build-Summary-Report.
+
+    MOVE "game end" TO Audit-Command.
+    MOVE "End-Game" TO Audit-Paragraph.
+    IF Quit-Requested-Switch = Yes-FLAG
+        MOVE "player quit" TO Audit-Outcome
+    ELSE
+        IF Game-Won-FLAG = Yes-FLAG
+            MOVE "game won" TO Audit-Outcome
+        ELSE
+            MOVE "time's up" TO Audit-Outcome
+        END-IF
+    END-IF.
+    PERFORM Log-Audit-Record.
+
+Build-Summary-Report.
+    DISPLAY "===== End of Session Summary =====".
+    DISPLAY "Player: " Player-Id.
+    DISPLAY "Turns played: " Player-Turn-Count.
+    DISPLAY "Locations visited:".
+    PERFORM Display-One-Visited-Location VARYING Loc-Idx FROM 1 BY 1
+        UNTIL Loc-Idx > Location-Count.
+    DISPLAY "Items found:".
+    PERFORM Display-One-Found-Item VARYING Item-Idx FROM 1 BY 1
+        UNTIL Item-Idx > Player-Item-Count.
+    IF Game-Won-FLAG = Yes-FLAG
+        DISPLAY "Game won: Y  (win turn " Player-Win-Turn ")"
+    ELSE
+        DISPLAY "Game won: N"
+    END-IF.
+    DISPLAY "===================================".
+
+Display-One-Visited-Location.
+    IF Loc-Visited-Switch(Loc-Idx) = Yes-FLAG
+        DISPLAY "  - " Loc-Name(Loc-Idx)
+    END-IF.
+
+Display-One-Found-Item.
+    IF Player-Item-Found(Item-Idx) = Yes-FLAG
+        DISPLAY "  - " Player-Item-Name(Item-Idx)
+    END-IF.
+
+Close-Game-Files.
+    CLOSE Player-File.
+    CLOSE Audit-File.
+
+Log-Audit-Record.
+    MOVE FUNCTION CURRENT-DATE TO Audit-Timestamp.
+    MOVE Player-Id TO Audit-Player-Id.
+    MOVE Player-Location TO Audit-Location.
+    WRITE Audit-Record.
