@@ -0,0 +1,8 @@
+*> Location master record for LOCATION.DAT, loaded into a table at
+*> Initialize-Game. Add or retire a spot by editing the file, not the
+*> program.
+01 Location-Record.
+   05 Location-Name         PIC X(20).
+   05 Location-Valid-Move   PIC X.
+   05 Location-Item-Name    PIC X(20).
+   05 Location-Item-Desc    PIC X(40).
